@@ -2,29 +2,266 @@
        PROGRAM-ID. FIZZBUZZ.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZBUZZ-OUT ASSIGN TO "FIZZOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIZZOUT-STATUS.
+           SELECT FIZZBUZZ-RPT ASSIGN TO "FIZZRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIZZRPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIZZBUZZ-OUT
+           RECORDING MODE IS F.
+       01  FIZZBUZZ-RECORD.
+           05  FB-COUNTER          PIC ZZ9.
+           05  FB-SEP              PIC X(1).
+           05  FB-LABEL            PIC X(16).
+
+       FD  FIZZBUZZ-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                PIC X(60).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-ID       PIC X(20).
+           05  AL-SEP1             PIC X(1).
+           05  AL-RUN-DATE         PIC 9(8).
+           05  AL-SEP2             PIC X(1).
+           05  AL-RUN-TIME         PIC 9(8).
+           05  AL-SEP3             PIC X(1).
+           05  AL-PARMS            PIC X(30).
+           05  AL-SEP4             PIC X(1).
+           05  AL-STATUS           PIC X(8).
+
        WORKING-STORAGE SECTION.
-       77 COUNTER PIC 9(3).
+       77  COUNTER                 PIC 9(3).
+       77  WS-FIZZOUT-STATUS       PIC X(2).
+       77  WS-FIZZRPT-STATUS       PIC X(2).
+       77  WS-AUDITLOG-STATUS      PIC X(2).
+       77  WS-RUN-DATE             PIC 9(8).
+       01  WS-AUDIT-STATUS         PIC X(8)  VALUE "SUCCESS".
+       01  WS-AUDIT-PARMS          PIC X(30) VALUE SPACES.
+
+       01  WS-REPORT-COUNTS.
+           05  WS-COUNT-FIZZ       PIC 9(5)  VALUE ZERO.
+           05  WS-COUNT-BUZZ       PIC 9(5)  VALUE ZERO.
+           05  WS-COUNT-FIZZBUZZ   PIC 9(5)  VALUE ZERO.
+           05  WS-COUNT-PLAIN      PIC 9(5)  VALUE ZERO.
+           05  WS-COUNT-TOTAL      PIC 9(5)  VALUE ZERO.
+
+       01  WS-CONTROL-CARD         PIC X(80).
+       01  WS-CONTROL-FIELDS REDEFINES WS-CONTROL-CARD.
+           05  CC-UPPER-LIMIT      PIC X(3).
+           05  CC-DIVISOR-1        PIC X(2).
+           05  CC-LABEL-1          PIC X(8).
+           05  CC-DIVISOR-2        PIC X(2).
+           05  CC-LABEL-2          PIC X(8).
+           05  FILLER              PIC X(57).
+
+       01  WS-MAX-UPPER-LIMIT      PIC 9(3)  VALUE 998.
+
+       01  WS-UPPER-LIMIT-INPUT    PIC X(3)  JUSTIFIED RIGHT.
+       01  WS-DIVISOR-1-INPUT      PIC X(2)  JUSTIFIED RIGHT.
+       01  WS-DIVISOR-2-INPUT      PIC X(2)  JUSTIFIED RIGHT.
+
+       01  WS-RUN-PARMS.
+           05  WS-UPPER-LIMIT      PIC 9(3)  VALUE 15.
+           05  WS-DIVISOR-1        PIC 9(2)  VALUE 3.
+           05  WS-LABEL-1          PIC X(8)  VALUE "Fizz".
+           05  WS-DIVISOR-2        PIC 9(2)  VALUE 5.
+           05  WS-LABEL-2          PIC X(8)  VALUE "Buzz".
 
        PROCEDURE DIVISION.
+           PERFORM GET-RUN-PARMS
            PERFORM FIZZ-BUZZ
+           PERFORM WRITE-REPORT
+           PERFORM WRITE-AUDIT-LOG
            STOP RUN.
 
+       GET-RUN-PARMS SECTION.
+           MOVE SPACES TO WS-CONTROL-CARD.
+           ACCEPT WS-CONTROL-CARD.
+
+           MOVE SPACES TO WS-UPPER-LIMIT-INPUT.
+           MOVE FUNCTION TRIM(CC-UPPER-LIMIT) TO WS-UPPER-LIMIT-INPUT.
+           INSPECT WS-UPPER-LIMIT-INPUT
+               REPLACING LEADING SPACE BY "0".
+           IF WS-UPPER-LIMIT-INPUT IS NUMERIC
+               AND WS-UPPER-LIMIT-INPUT NOT = ZEROS
+               MOVE WS-UPPER-LIMIT-INPUT TO WS-UPPER-LIMIT
+           END-IF.
+           IF WS-UPPER-LIMIT > WS-MAX-UPPER-LIMIT
+               MOVE WS-MAX-UPPER-LIMIT TO WS-UPPER-LIMIT
+           END-IF.
+
+           MOVE SPACES TO WS-DIVISOR-1-INPUT.
+           MOVE FUNCTION TRIM(CC-DIVISOR-1) TO WS-DIVISOR-1-INPUT.
+           INSPECT WS-DIVISOR-1-INPUT
+               REPLACING LEADING SPACE BY "0".
+           IF WS-DIVISOR-1-INPUT IS NUMERIC
+               AND WS-DIVISOR-1-INPUT NOT = ZEROS
+               MOVE WS-DIVISOR-1-INPUT TO WS-DIVISOR-1
+           END-IF.
+           IF CC-LABEL-1 NOT = SPACES
+               MOVE CC-LABEL-1    TO WS-LABEL-1
+           END-IF.
+
+           MOVE SPACES TO WS-DIVISOR-2-INPUT.
+           MOVE FUNCTION TRIM(CC-DIVISOR-2) TO WS-DIVISOR-2-INPUT.
+           INSPECT WS-DIVISOR-2-INPUT
+               REPLACING LEADING SPACE BY "0".
+           IF WS-DIVISOR-2-INPUT IS NUMERIC
+               AND WS-DIVISOR-2-INPUT NOT = ZEROS
+               MOVE WS-DIVISOR-2-INPUT TO WS-DIVISOR-2
+           END-IF.
+           IF CC-LABEL-2 NOT = SPACES
+               MOVE CC-LABEL-2    TO WS-LABEL-2
+           END-IF.
+       GET-RUN-PARMS-EXIT.
+           EXIT.
+
        FIZZ-BUZZ SECTION.
+           OPEN OUTPUT FIZZBUZZ-OUT.
+           IF WS-FIZZOUT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN FIZZOUT: STATUS "
+                       WS-FIZZOUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF.
            MOVE 1 TO COUNTER.
-           PERFORM UNTIL COUNTER > 15
-               IF FUNCTION MOD(COUNTER, 15) = 0 THEN
-                   DISPLAY "FizzBuzz" UPON CONSOLE
-               ELSE IF FUNCTION MOD(COUNTER, 3) = 0 THEN
-                   DISPLAY "Fizz" UPON CONSOLE
-               ELSE IF FUNCTION MOD(COUNTER, 5) = 0 THEN
-                   DISPLAY "Buzz" UPON CONSOLE
+           MOVE SPACE TO FB-SEP.
+           PERFORM UNTIL COUNTER > WS-UPPER-LIMIT
+               IF FUNCTION MOD(COUNTER, WS-DIVISOR-1) = 0
+                       AND FUNCTION MOD(COUNTER, WS-DIVISOR-2) = 0 THEN
+                   MOVE COUNTER      TO FB-COUNTER
+                   STRING WS-LABEL-1 DELIMITED BY SPACE
+                          WS-LABEL-2 DELIMITED BY SPACE
+                          INTO FB-LABEL
+                   ADD 1 TO WS-COUNT-FIZZBUZZ
+               ELSE IF FUNCTION MOD(COUNTER, WS-DIVISOR-1) = 0 THEN
+                   MOVE COUNTER      TO FB-COUNTER
+                   MOVE WS-LABEL-1   TO FB-LABEL
+                   ADD 1 TO WS-COUNT-FIZZ
+               ELSE IF FUNCTION MOD(COUNTER, WS-DIVISOR-2) = 0 THEN
+                   MOVE COUNTER      TO FB-COUNTER
+                   MOVE WS-LABEL-2   TO FB-LABEL
+                   ADD 1 TO WS-COUNT-BUZZ
                ELSE
-                   DISPLAY COUNTER UPON CONSOLE
+                   MOVE COUNTER      TO FB-COUNTER
+                   MOVE SPACES       TO FB-LABEL
+                   ADD 1 TO WS-COUNT-PLAIN
                END-IF
                END-IF
                END-IF
+               WRITE FIZZBUZZ-RECORD
+               ADD 1 TO WS-COUNT-TOTAL
                ADD 1 TO COUNTER
            END-PERFORM.
+           CLOSE FIZZBUZZ-OUT.
        FIZZ-BUZZ-EXIT.
+           EXIT.
+
+       WRITE-REPORT SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT FIZZBUZZ-RPT.
+           IF WS-FIZZRPT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN FIZZRPT: STATUS "
+                       WS-FIZZRPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING "FIZZBUZZ RUN REPORT - " DELIMITED BY SIZE
+                  WS-RUN-DATE          DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING "UPPER LIMIT: " DELIMITED BY SIZE
+                  WS-UPPER-LIMIT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-LABEL-1 DELIMITED BY SPACE
+                  " ONLY COUNT.......: " DELIMITED BY SIZE
+                  WS-COUNT-FIZZ  DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-LABEL-2 DELIMITED BY SPACE
+                  " ONLY COUNT.......: " DELIMITED BY SIZE
+                  WS-COUNT-BUZZ  DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-LABEL-1 DELIMITED BY SPACE
+                  WS-LABEL-2 DELIMITED BY SPACE
+                  " COUNT........: "     DELIMITED BY SIZE
+                  WS-COUNT-FIZZBUZZ      DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING "PLAIN NUMBER COUNT.......: " DELIMITED BY SIZE
+                  WS-COUNT-PLAIN               DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING "GRAND TOTAL..............: " DELIMITED BY SIZE
+                  WS-COUNT-TOTAL               DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           CLOSE FIZZBUZZ-RPT.
+       WRITE-REPORT-EXIT.
+           EXIT.
+
+       WRITE-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE "FIZZBUZZ" TO AL-PROGRAM-ID.
+           ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-RUN-TIME FROM TIME.
+           STRING "LIMIT="   WS-UPPER-LIMIT DELIMITED BY SIZE
+                  " D1="     WS-DIVISOR-1   DELIMITED BY SIZE
+                  " D2="     WS-DIVISOR-2   DELIMITED BY SIZE
+                  INTO WS-AUDIT-PARMS
+           END-STRING.
+           MOVE WS-AUDIT-PARMS TO AL-PARMS.
+           MOVE WS-AUDIT-STATUS TO AL-STATUS.
+           MOVE SPACE TO AL-SEP1 AL-SEP2 AL-SEP3 AL-SEP4.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       WRITE-AUDIT-LOG-EXIT.
