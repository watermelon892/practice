@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RUN-SUITE-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-SUMMARY-OUT ASSIGN TO "RUNSUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-SUMMARY-OUT
+           RECORDING MODE IS F.
+       01  SUMMARY-RECORD.
+           05  SR-STEP-NAME     PIC X(12).
+           05  SR-SEP1          PIC X(1).
+           05  SR-START-TIME    PIC 9(8).
+           05  SR-SEP2          PIC X(1).
+           05  SR-END-TIME      PIC 9(8).
+           05  SR-SEP3          PIC X(1).
+           05  SR-STATUS        PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       77  WS-SUMMARY-STATUS    PIC X(2).
+       77  WS-STEP-CMD          PIC X(20).
+       77  WS-RAW-EXIT-STATUS   PIC S9(9) COMP.
+       77  WS-STEP-RC           PIC 9(3).
+       77  WS-SUITE-RC          PIC 9(3)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM RUN-SUITE
+           STOP RUN.
+
+       RUN-SUITE SECTION.
+           OPEN OUTPUT RUN-SUMMARY-OUT.
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN RUNSUMRY: STATUS "
+                       WS-SUMMARY-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE "fizzbuzz"  TO WS-STEP-CMD.
+           MOVE "FIZZBUZZ"  TO SR-STEP-NAME.
+           PERFORM RUN-ONE-STEP.
+
+           MOVE "hanoi"     TO WS-STEP-CMD.
+           MOVE "HANOI"     TO SR-STEP-NAME.
+           PERFORM RUN-ONE-STEP.
+
+           CLOSE RUN-SUMMARY-OUT.
+           MOVE WS-SUITE-RC TO RETURN-CODE.
+       RUN-SUITE-EXIT.
+           EXIT.
+
+       RUN-ONE-STEP SECTION.
+           MOVE SPACE TO SR-SEP1.
+           MOVE SPACE TO SR-SEP2.
+           MOVE SPACE TO SR-SEP3.
+           ACCEPT SR-START-TIME FROM TIME.
+
+           CALL "SYSTEM" USING WS-STEP-CMD.
+           MOVE RETURN-CODE TO WS-RAW-EXIT-STATUS.
+           COMPUTE WS-STEP-RC = WS-RAW-EXIT-STATUS / 256.
+
+           ACCEPT SR-END-TIME FROM TIME.
+           IF WS-STEP-RC = 0
+               MOVE "SUCCESS" TO SR-STATUS
+           ELSE
+               MOVE "FAILURE" TO SR-STATUS
+               MOVE WS-STEP-RC TO WS-SUITE-RC
+           END-IF.
+           WRITE SUMMARY-RECORD.
