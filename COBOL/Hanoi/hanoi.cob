@@ -2,71 +2,440 @@
        PROGRAM-ID.    THE-TOWER-OF-HANOI.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVES-OUT ASSIGN TO "MOVESOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVES-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "HANOICKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT MOVES-TRUNC ASSIGN TO "MOVESTMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVES-TRUNC-STATUS.
+           SELECT CHECKPOINT-SCRATCH ASSIGN TO "HANOICKT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPSCR-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MOVES-OUT
+           RECORDING MODE IS F.
+       01  MOVES-RECORD.
+           05  MV-SEQ           PIC 9(10).
+           05  MV-SEP1          PIC X(1).
+           05  MV-DISKS         PIC 9(3).
+           05  MV-SEP2          PIC X(1).
+           05  MV-FROM          PIC X(1).
+           05  MV-ARROW         PIC X(4).
+           05  MV-TO            PIC X(1).
+           05  MV-SEP3          PIC X(1).
+           05  MV-VIA           PIC X(1).
+
+       FD  MOVES-TRUNC
+           RECORDING MODE IS F.
+       01  MOVES-TRUNC-RECORD    PIC X(23).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKP-ESP          PIC 9(4).
+           05  CKP-MOVE-SEQ     PIC 9(10).
+           05  CKP-INITIAL-DISKS PIC 9(3).
+           05  CKP-FRAME        OCCURS 2048.
+               10  CKP-DISKS    PIC 9(3).
+               10  CKP-FROM     PIC X(1).
+               10  CKP-TO       PIC X(1).
+               10  CKP-VIA      PIC X(1).
+               10  CKP-ACT      PIC 9(1).
+
+       FD  CHECKPOINT-SCRATCH
+           RECORDING MODE IS F.
+       01  CHECKPOINT-SCRATCH-RECORD   PIC X(14353).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-ID    PIC X(20).
+           05  AL-SEP1          PIC X(1).
+           05  AL-RUN-DATE      PIC 9(8).
+           05  AL-SEP2          PIC X(1).
+           05  AL-RUN-TIME      PIC 9(8).
+           05  AL-SEP3          PIC X(1).
+           05  AL-PARMS         PIC X(30).
+           05  AL-SEP4          PIC X(1).
+           05  AL-STATUS        PIC X(8).
 
        WORKING-STORAGE SECTION.
+       77  WS-MOVES-STATUS      PIC X(2).
+       77  WS-MOVES-TRUNC-STATUS PIC X(2).
+       77  WS-COPY-IDX          PIC 9(10) VALUE ZERO.
+       01  WS-MOVE-CMD          PIC X(40) VALUE
+               "mv MOVESTMP MOVESOUT".
+       77  WS-MOVE-SEQ          PIC 9(10) VALUE ZERO.
+       77  WS-EXPECTED-MOVES    PIC 9(10) VALUE ZERO.
+       77  WS-CHECKPOINT-STATUS PIC X(2).
+       77  WS-CKPSCR-STATUS     PIC X(2).
+       01  WS-CKP-CMD           PIC X(40) VALUE
+               "mv HANOICKT HANOICKP".
+       77  WS-CHECKPOINT-INTERVAL PIC 9(10) VALUE 100.
+       77  WS-MIN-CHECKPOINT-INTERVAL PIC 9(10) VALUE 100.
+       77  WS-TARGET-CHECKPOINTS PIC 9(5) VALUE 1000.
+       77  WS-POP-COUNT         PIC 9(10) VALUE ZERO.
+       77  WS-FRAME-IDX         PIC S9(4) COMP.
+       77  WS-INITIAL-DISKS     PIC 9(3)  VALUE ZERO.
        01  STACK-AREA.
-           02  ESP              PIC S9(3) COMP.
-           02  STACK-FRAME      OCCURS 1024.
-               03  STACK-DISKS  PIC 9(1).
+           02  ESP              PIC S9(4) COMP.
+           02  STACK-FRAME      OCCURS 2048.
+               03  STACK-DISKS  PIC 9(3).
                03  STACK-FROM   PIC X(1).
                03  STACK-TO     PIC X(1).
                03  STACK-VIA    PIC X(1).
                03  STACK-ACT    PIC 9(1).
 
+       01  WS-MAX-STACK-DEPTH   PIC 9(4)  VALUE 2048.
+
        01  CURRENT-FRAME.
-           02  CURRENT-DISKS    PIC 9(1)  VALUE 3.
+           02  CURRENT-DISKS    PIC 9(3)  VALUE 3.
            02  CURRENT-FROM     PIC X(1)  VALUE "A".
            02  CURRENT-TO       PIC X(1)  VALUE "B".
            02  CURRENT-VIA      PIC X(1)  VALUE "C".
            02  CURRENT-ACT      PIC 9(1)  VALUE 0.
 
        01  TEMP-FRAME.
-           02  TEMP-DISKS       PIC 9(1).
+           02  TEMP-DISKS       PIC 9(3).
            02  TEMP-FROM        PIC X(1).
            02  TEMP-TO          PIC X(1).
            02  TEMP-VIA         PIC X(1).
            02  TEMP-ACT         PIC 9(1).
 
+       01  WS-CONTROL-CARD      PIC X(80).
+       01  WS-CONTROL-FIELDS REDEFINES WS-CONTROL-CARD.
+           05  HC-RESTART-FLAG  PIC X(1).
+           05  HC-DISKS         PIC X(3).
+           05  FILLER           PIC X(76).
+
+       01  WS-DISKS-INPUT       PIC X(3)  JUSTIFIED RIGHT.
+       01  WS-MIN-DISKS         PIC 9(3)  VALUE 1.
+       01  WS-MAX-DISKS         PIC 9(3)  VALUE 30.
+
+       77  WS-AUDITLOG-STATUS   PIC X(2).
+       01  WS-AUDIT-STATUS      PIC X(8).
+       01  WS-AUDIT-PARMS       PIC X(30) VALUE SPACES.
+
        PROCEDURE  DIVISION.
        HANOI-START.
-           ACCEPT CURRENT-DISKS.
+           MOVE SPACES TO WS-CONTROL-CARD.
+           ACCEPT WS-CONTROL-CARD.
+           PERFORM OPEN-AUDIT-LOG.
+
+           IF HC-RESTART-FLAG = "Y" OR HC-RESTART-FLAG = "y"
+               PERFORM RESTART-FROM-CHECKPOINT
+               PERFORM TRUNCATE-MOVES-TO-CHECKPOINT
+               OPEN EXTEND MOVES-OUT
+               IF WS-MOVES-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN MOVESOUT: STATUS "
+                           WS-MOVES-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   MOVE "FAILURE" TO WS-AUDIT-STATUS
+                   MOVE "MOVESOUT OPEN" TO WS-AUDIT-PARMS
+                   PERFORM WRITE-AUDIT-RECORD
+                   STOP RUN
+               END-IF
+           ELSE
+               PERFORM VALIDATE-DISKS
+               OPEN OUTPUT MOVES-OUT
+               IF WS-MOVES-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN MOVESOUT: STATUS "
+                           WS-MOVES-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   MOVE "FAILURE" TO WS-AUDIT-STATUS
+                   MOVE "MOVESOUT OPEN" TO WS-AUDIT-PARMS
+                   PERFORM WRITE-AUDIT-RECORD
+                   STOP RUN
+               END-IF
+               MOVE CURRENT-DISKS TO WS-INITIAL-DISKS
+               PERFORM SET-CHECKPOINT-INTERVAL
+               MOVE  1                  TO  ESP
+               MOVE  CURRENT-FRAME      TO  STACK-FRAME (ESP)
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN HANOICKP: STATUS "
+                           WS-CHECKPOINT-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   MOVE "FAILURE" TO WS-AUDIT-STATUS
+                   MOVE "HANOICKP OPEN" TO WS-AUDIT-PARMS
+                   PERFORM WRITE-AUDIT-RECORD
+                   STOP RUN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           MOVE  1                  TO  ESP.
-           MOVE  CURRENT-FRAME      TO  STACK-FRAME (ESP).
            PERFORM  DO-HANOI
                UNTIL  ESP = ZERO.
+
+           PERFORM RECONCILE-MOVE-COUNT.
+
+           STRING "DISKS=" WS-INITIAL-DISKS DELIMITED BY SIZE
+               INTO WS-AUDIT-PARMS
+           END-STRING.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           CLOSE MOVES-OUT.
            STOP RUN.
 
+       VALIDATE-DISKS.
+           MOVE SPACES TO WS-DISKS-INPUT.
+           MOVE FUNCTION TRIM(HC-DISKS) TO WS-DISKS-INPUT.
+           INSPECT WS-DISKS-INPUT REPLACING LEADING SPACE BY "0".
+           IF WS-DISKS-INPUT IS NOT NUMERIC
+               DISPLAY "INVALID DISK COUNT: '" WS-DISKS-INPUT
+                       "' IS NOT NUMERIC"
+               MOVE 16 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               STRING "DISKS=" WS-DISKS-INPUT DELIMITED BY SIZE
+                   INTO WS-AUDIT-PARMS
+               END-STRING
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+           MOVE WS-DISKS-INPUT TO CURRENT-DISKS.
+           IF CURRENT-DISKS < WS-MIN-DISKS
+               OR CURRENT-DISKS > WS-MAX-DISKS
+               DISPLAY "INVALID DISK COUNT: " CURRENT-DISKS
+                       " IS OUTSIDE THE RANGE " WS-MIN-DISKS
+                       " THRU " WS-MAX-DISKS
+               MOVE 16 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               STRING "DISKS=" WS-DISKS-INPUT DELIMITED BY SIZE
+                   INTO WS-AUDIT-PARMS
+               END-STRING
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+
+       RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "NO CHECKPOINT AVAILABLE TO RESTART FROM"
+               MOVE 16 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               MOVE "RESTART"  TO WS-AUDIT-PARMS
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-ESP            TO ESP
+                       MOVE CKP-MOVE-SEQ       TO WS-MOVE-SEQ
+                       MOVE CKP-INITIAL-DISKS  TO WS-INITIAL-DISKS
+                       PERFORM VARYING WS-FRAME-IDX FROM 1 BY 1
+                               UNTIL WS-FRAME-IDX > ESP
+                           MOVE CKP-DISKS (WS-FRAME-IDX)
+                               TO STACK-DISKS (WS-FRAME-IDX)
+                           MOVE CKP-FROM (WS-FRAME-IDX)
+                               TO STACK-FROM (WS-FRAME-IDX)
+                           MOVE CKP-TO (WS-FRAME-IDX)
+                               TO STACK-TO (WS-FRAME-IDX)
+                           MOVE CKP-VIA (WS-FRAME-IDX)
+                               TO STACK-VIA (WS-FRAME-IDX)
+                           MOVE CKP-ACT (WS-FRAME-IDX)
+                               TO STACK-ACT (WS-FRAME-IDX)
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           IF ESP = ZERO
+               DISPLAY "CHECKPOINT FILE HAD NO USABLE RECORDS"
+               MOVE 16 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               MOVE "RESTART"  TO WS-AUDIT-PARMS
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+           PERFORM SET-CHECKPOINT-INTERVAL.
+           DISPLAY "RESUMING FROM CHECKPOINT AT MOVE " WS-MOVE-SEQ
+                   " (STACK DEPTH " ESP ")".
+           PERFORM WRITE-CHECKPOINT.
+
+       TRUNCATE-MOVES-TO-CHECKPOINT.
+           OPEN INPUT MOVES-OUT.
+           IF WS-MOVES-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN MOVESOUT: STATUS "
+                       WS-MOVES-STATUS
+               MOVE 12 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               MOVE "MOVESOUT OPEN" TO WS-AUDIT-PARMS
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT MOVES-TRUNC.
+           IF WS-MOVES-TRUNC-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN MOVESTMP: STATUS "
+                       WS-MOVES-TRUNC-STATUS
+               MOVE 12 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               MOVE "MOVESTMP OPEN" TO WS-AUDIT-PARMS
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+                   UNTIL WS-COPY-IDX > WS-MOVE-SEQ
+               READ MOVES-OUT
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       WRITE MOVES-TRUNC-RECORD FROM MOVES-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE MOVES-OUT.
+           CLOSE MOVES-TRUNC.
+           CALL "SYSTEM" USING WS-MOVE-CMD.
+
+       COMPUTE-EXPECTED-MOVES.
+           MOVE 1 TO WS-EXPECTED-MOVES.
+           PERFORM WS-INITIAL-DISKS TIMES
+               COMPUTE WS-EXPECTED-MOVES = WS-EXPECTED-MOVES * 2
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-EXPECTED-MOVES.
+
+       SET-CHECKPOINT-INTERVAL.
+           PERFORM COMPUTE-EXPECTED-MOVES.
+           COMPUTE WS-CHECKPOINT-INTERVAL =
+               WS-EXPECTED-MOVES / WS-TARGET-CHECKPOINTS.
+           IF WS-CHECKPOINT-INTERVAL < WS-MIN-CHECKPOINT-INTERVAL
+               MOVE WS-MIN-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+
+       RECONCILE-MOVE-COUNT.
+           PERFORM COMPUTE-EXPECTED-MOVES.
+           IF WS-MOVE-SEQ = WS-EXPECTED-MOVES
+               DISPLAY "MOVE COUNT RECONCILED: " WS-MOVE-SEQ
+                       " MOVES FOR " WS-INITIAL-DISKS " DISKS"
+               MOVE "SUCCESS" TO WS-AUDIT-STATUS
+           ELSE
+               DISPLAY "MOVE COUNT MISMATCH: WROTE " WS-MOVE-SEQ
+                       " MOVES BUT EXPECTED " WS-EXPECTED-MOVES
+                       " FOR " WS-INITIAL-DISKS " DISKS"
+               MOVE 8 TO RETURN-CODE
+               MOVE "MISMATCH" TO WS-AUDIT-STATUS
+           END-IF.
+
        DO-HANOI.
            MOVE  STACK-FRAME (ESP)  TO  CURRENT-FRAME.
            SUBTRACT  1            FROM  ESP.
+           ADD  1                 TO  WS-POP-COUNT.
            IF CURRENT-ACT = 0
                IF CURRENT-DISKS = 1
-                   DISPLAY  CURRENT-FROM " -> " CURRENT-TO
+                   PERFORM  WRITE-MOVE-RECORD
                ELSE
                    MOVE  CURRENT-FRAME  TO  TEMP-FRAME
                    MOVE  1              TO  TEMP-ACT
-                   ADD   1              TO  ESP
-                   MOVE  TEMP-FRAME     TO  STACK-FRAME (ESP)
+                   PERFORM  PUSH-STACK-FRAME
                    MOVE  CURRENT-DISKS  TO  TEMP-DISKS
                    MOVE  CURRENT-FROM   TO  TEMP-FROM
                    MOVE  CURRENT-TO     TO  TEMP-VIA
                    MOVE  CURRENT-VIA    TO  TEMP-TO
                    SUBTRACT  1        FROM  TEMP-DISKS
                    MOVE  0              TO  TEMP-ACT
-                   ADD   1              TO  ESP
-                   MOVE TEMP-FRAME      TO  STACK-FRAME (ESP)
+                   PERFORM  PUSH-STACK-FRAME
                END-IF
            ELSE
-               DISPLAY CURRENT-FROM " -> " CURRENT-TO
+               PERFORM  WRITE-MOVE-RECORD
                MOVE  CURRENT-DISKS  TO  TEMP-DISKS
                MOVE  CURRENT-FROM   TO  TEMP-VIA
                MOVE  CURRENT-VIA    TO  TEMP-FROM
                MOVE  CURRENT-TO     TO  TEMP-TO
                MOVE  0              TO  TEMP-ACT
                SUBTRACT  1        FROM  TEMP-DISKS
-               ADD   1              TO  ESP
-               MOVE TEMP-FRAME      TO  STACK-FRAME (ESP)
+               PERFORM  PUSH-STACK-FRAME
+           END-IF.
+           IF FUNCTION MOD(WS-POP-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       PUSH-STACK-FRAME.
+           IF ESP >= WS-MAX-STACK-DEPTH
+               DISPLAY "HANOI STACK OVERFLOW: DEPTH EXCEEDS "
+                       WS-MAX-STACK-DEPTH " FRAMES - REDUCE DISK COUNT"
+               MOVE 20 TO RETURN-CODE
+               MOVE "FAILURE" TO WS-AUDIT-STATUS
+               STRING "DISKS=" WS-INITIAL-DISKS DELIMITED BY SIZE
+                   INTO WS-AUDIT-PARMS
+               END-STRING
+               PERFORM WRITE-AUDIT-RECORD
+               STOP RUN
+           END-IF.
+           ADD   1              TO  ESP.
+           MOVE TEMP-FRAME      TO  STACK-FRAME (ESP).
+
+       WRITE-MOVE-RECORD.
+           ADD  1               TO  WS-MOVE-SEQ.
+           MOVE WS-MOVE-SEQ     TO  MV-SEQ.
+           MOVE CURRENT-DISKS   TO  MV-DISKS.
+           MOVE CURRENT-FROM    TO  MV-FROM.
+           MOVE CURRENT-TO      TO  MV-TO.
+           MOVE CURRENT-VIA     TO  MV-VIA.
+           MOVE SPACE           TO  MV-SEP1.
+           MOVE SPACE           TO  MV-SEP2.
+           MOVE SPACE           TO  MV-SEP3.
+           MOVE " -> "          TO  MV-ARROW.
+           WRITE MOVES-RECORD.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "THE-TOWER-OF-HANOI" TO AL-PROGRAM-ID.
+           ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-RUN-TIME FROM TIME.
+           MOVE WS-AUDIT-PARMS  TO AL-PARMS.
+           MOVE WS-AUDIT-STATUS TO AL-STATUS.
+           MOVE SPACE TO AL-SEP1 AL-SEP2 AL-SEP3 AL-SEP4.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       WRITE-CHECKPOINT.
+           INITIALIZE CHECKPOINT-RECORD.
+           MOVE ESP               TO CKP-ESP.
+           MOVE WS-MOVE-SEQ       TO CKP-MOVE-SEQ.
+           MOVE WS-INITIAL-DISKS  TO CKP-INITIAL-DISKS.
+           PERFORM VARYING WS-FRAME-IDX FROM 1 BY 1
+                   UNTIL WS-FRAME-IDX > ESP
+               MOVE STACK-DISKS (WS-FRAME-IDX)
+                   TO CKP-DISKS (WS-FRAME-IDX)
+               MOVE STACK-FROM (WS-FRAME-IDX)
+                   TO CKP-FROM (WS-FRAME-IDX)
+               MOVE STACK-TO (WS-FRAME-IDX)
+                   TO CKP-TO (WS-FRAME-IDX)
+               MOVE STACK-VIA (WS-FRAME-IDX)
+                   TO CKP-VIA (WS-FRAME-IDX)
+               MOVE STACK-ACT (WS-FRAME-IDX)
+                   TO CKP-ACT (WS-FRAME-IDX)
+           END-PERFORM.
+           OPEN OUTPUT CHECKPOINT-SCRATCH.
+           IF WS-CKPSCR-STATUS NOT = "00"
+               DISPLAY "WARNING: CHECKPOINT AT MOVE " WS-MOVE-SEQ
+                       " NOT WRITTEN - HANOICKT OPEN STATUS "
+                       WS-CKPSCR-STATUS
+           ELSE
+               WRITE CHECKPOINT-SCRATCH-RECORD FROM CHECKPOINT-RECORD
+               IF WS-CKPSCR-STATUS NOT = "00"
+                   DISPLAY "WARNING: CHECKPOINT AT MOVE " WS-MOVE-SEQ
+                           " NOT WRITTEN - HANOICKT WRITE STATUS "
+                           WS-CKPSCR-STATUS
+                   CLOSE CHECKPOINT-SCRATCH
+               ELSE
+                   CLOSE CHECKPOINT-SCRATCH
+                   CALL "SYSTEM" USING WS-CKP-CMD
+               END-IF
            END-IF.
